@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author: Bruno Kian
+      * Date: 26/06/2025
+      * Purpose: Carga em lote de clientes a partir de CLIENTES-CARGA.DAT
+      *          (onboarding de uma nova filial)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD0003.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+      *************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CARGA ASSIGN TO 'CLIENTES-CARGA.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CARGA-STATUS.
+
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS CLIENTES-STATUS
+           RECORD KEY IS CLIENTES-CHAVE
+           ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+           SELECT CLIENTES-LOG ASSIGN TO 'CLIENTES-LOG.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARGA.
+       01 CARGA-REG.
+           05 CARGA-FONE PIC 9(09).
+           05 CARGA-NOME PIC X(30).
+           05 CARGA-EMAIL PIC X(40).
+
+       FD CLIENTES.
+           COPY CLIREG.
+
+       FD CLIENTES-LOG.
+           COPY CLILOG.
+
+       WORKING-STORAGE SECTION.
+       77 CARGA-STATUS PIC 9(2).
+       77 CLIENTES-STATUS PIC 9(2).
+       77 LOG-STATUS PIC 9(2).
+       77 WRK-TOTAL-LIDOS PIC 9(05) VALUE ZERO.
+       77 WRK-TOTAL-INCLUIDOS PIC 9(05) VALUE ZERO.
+       77 WRK-TOTAL-DUPLICADOS PIC 9(05) VALUE ZERO.
+       77 WRK-TOTAL-INVALIDOS PIC 9(05) VALUE ZERO.
+       77 WRK-FONE-OK PIC X(01).
+       77 WRK-EMAIL-OK PIC X(01).
+       77 WRK-INDICE PIC 9(02).
+       77 WRK-POS-ARROBA PIC 9(02).
+       77 WRK-POS-PONTO PIC 9(02).
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL CARGA-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT CARGA.
+           IF CARGA-STATUS NOT = 0
+               DISPLAY 'CLIENTES-CARGA.DAT NAO ENCONTRADO'
+               STOP RUN
+           END-IF.
+
+           OPEN I-O CLIENTES
+               IF CLIENTES-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN I-O CLIENTES
+               END-IF
+
+           OPEN EXTEND CLIENTES-LOG
+               IF LOG-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES-LOG
+                   CLOSE CLIENTES-LOG
+                   OPEN EXTEND CLIENTES-LOG
+               END-IF
+
+           DISPLAY 'CRUD0003 - CARGA DE CLIENTES EM LOTE'.
+
+           READ CARGA
+               AT END
+                   MOVE 10 TO CARGA-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+
+           MOVE CARGA-FONE TO CLIENTES-FONE.
+           MOVE CARGA-NOME TO CLIENTES-NOME.
+           MOVE CARGA-EMAIL TO CLIENTES-EMAIL.
+           MOVE 'A' TO CLIENTES-SITUACAO.
+           MOVE SPACES TO CLIENTES-ENDERECO.
+           MOVE SPACES TO CLIENTES-DOCUMENTO.
+           ACCEPT CLIENTES-DATA-CADASTRO FROM DATE YYYYMMDD.
+
+           PERFORM 2100-VALIDAR-FONE.
+           PERFORM 2200-VALIDAR-EMAIL.
+
+           IF WRK-FONE-OK NOT = 'S' OR WRK-EMAIL-OK NOT = 'S'
+               ADD 1 TO WRK-TOTAL-INVALIDOS
+           ELSE
+               WRITE CLIENTES-REG
+                   INVALID KEY
+                       MOVE 22 TO CLIENTES-STATUS
+               END-WRITE
+
+               IF CLIENTES-STATUS = 0
+                   ADD 1 TO WRK-TOTAL-INCLUIDOS
+                   MOVE 'I' TO LOG-OPERACAO
+                   MOVE CLIENTES-FONE TO LOG-FONE
+                   MOVE SPACES TO LOG-NOME-ANTES
+                   MOVE SPACES TO LOG-EMAIL-ANTES
+                   MOVE CLIENTES-NOME TO LOG-NOME-DEPOIS
+                   MOVE CLIENTES-EMAIL TO LOG-EMAIL-DEPOIS
+                   MOVE 'BATCH' TO LOG-OPERADOR
+                   ACCEPT LOG-DATA FROM DATE YYYYMMDD
+                   ACCEPT LOG-HORA FROM TIME
+                   WRITE CLIENTES-LOG-REG
+               ELSE
+                   ADD 1 TO WRK-TOTAL-DUPLICADOS
+               END-IF
+           END-IF.
+
+           READ CARGA
+               AT END
+                   MOVE 10 TO CARGA-STATUS
+           END-READ.
+
+       2100-VALIDAR-FONE.
+           IF CLIENTES-FONE >= 100000000
+               MOVE 'S' TO WRK-FONE-OK
+           ELSE
+               MOVE 'N' TO WRK-FONE-OK
+           END-IF.
+
+       2200-VALIDAR-EMAIL.
+           MOVE ZERO TO WRK-POS-ARROBA.
+           MOVE ZERO TO WRK-POS-PONTO.
+           PERFORM 2210-ACHAR-ARROBA
+               VARYING WRK-INDICE FROM 1 BY 1
+               UNTIL WRK-INDICE > 40 OR WRK-POS-ARROBA NOT = ZERO.
+
+           IF WRK-POS-ARROBA NOT = ZERO AND WRK-POS-ARROBA < 40
+               PERFORM 2220-ACHAR-PONTO
+                   VARYING WRK-INDICE FROM WRK-POS-ARROBA BY 1
+                   UNTIL WRK-INDICE > 40 OR WRK-POS-PONTO NOT = ZERO
+           END-IF.
+
+           IF WRK-POS-ARROBA NOT = ZERO
+               AND WRK-POS-PONTO NOT = ZERO
+               AND WRK-POS-PONTO > WRK-POS-ARROBA + 1
+               AND WRK-POS-PONTO < 40
+               MOVE 'S' TO WRK-EMAIL-OK
+           ELSE
+               MOVE 'N' TO WRK-EMAIL-OK
+           END-IF.
+
+       2210-ACHAR-ARROBA.
+           IF CLIENTES-EMAIL(WRK-INDICE:1) = '@'
+               MOVE WRK-INDICE TO WRK-POS-ARROBA
+           END-IF.
+
+       2220-ACHAR-PONTO.
+           IF CLIENTES-EMAIL(WRK-INDICE:1) = '.'
+               MOVE WRK-INDICE TO WRK-POS-PONTO
+           END-IF.
+
+       3000-FINALIZAR.
+           DISPLAY 'REGISTROS LIDOS .......: ' WRK-TOTAL-LIDOS.
+           DISPLAY 'CLIENTES INCLUIDOS ....: ' WRK-TOTAL-INCLUIDOS.
+           DISPLAY 'DUPLICADOS IGNORADOS ..: ' WRK-TOTAL-DUPLICADOS.
+           DISPLAY 'INVALIDOS REJEITADOS ..: ' WRK-TOTAL-INVALIDOS.
+           CLOSE CARGA.
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-LOG.
