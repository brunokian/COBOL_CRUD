@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: Bruno Kian
+      * Date: 26/06/2025
+      * Purpose: Exportar CLIENTES.DAT em formato delimitado por virgula
+      *          para uso da equipe de marketing
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD0004.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+      *************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CLIENTES-STATUS
+           RECORD KEY IS CLIENTES-CHAVE.
+
+           SELECT EXPORT-CSV ASSIGN TO 'CLIENTES-EXPORT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIREG.
+
+       FD EXPORT-CSV.
+       01 CSV-REG PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(2).
+       77 CSV-STATUS PIC 9(2).
+       77 WRK-TAM-NOME PIC 9(02).
+       77 WRK-TAM-EMAIL PIC 9(02).
+       77 WRK-TOTAL PIC 9(05) VALUE ZERO.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           OPEN INPUT CLIENTES.
+           IF CLIENTES-STATUS NOT = 0
+               DISPLAY 'CLIENTES.DAT NAO ENCONTRADO'
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXPORT-CSV.
+           READ CLIENTES
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           PERFORM 2100-TAMANHO-NOME.
+           PERFORM 2200-TAMANHO-EMAIL.
+
+           MOVE SPACES TO CSV-REG.
+           STRING
+               CLIENTES-FONE               DELIMITED BY SIZE
+               ','                         DELIMITED BY SIZE
+               CLIENTES-NOME(1:WRK-TAM-NOME)  DELIMITED BY SIZE
+               ','                         DELIMITED BY SIZE
+               CLIENTES-EMAIL(1:WRK-TAM-EMAIL) DELIMITED BY SIZE
+               INTO CSV-REG
+           END-STRING.
+
+           WRITE CSV-REG.
+           ADD 1 TO WRK-TOTAL.
+
+           READ CLIENTES
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2100-TAMANHO-NOME.
+           PERFORM 2110-TESTAR-NOME
+               VARYING WRK-TAM-NOME FROM 30 BY -1
+               UNTIL WRK-TAM-NOME = 1
+               OR CLIENTES-NOME(WRK-TAM-NOME:1) NOT = SPACE.
+
+       2110-TESTAR-NOME.
+           CONTINUE.
+
+       2200-TAMANHO-EMAIL.
+           PERFORM 2210-TESTAR-EMAIL
+               VARYING WRK-TAM-EMAIL FROM 40 BY -1
+               UNTIL WRK-TAM-EMAIL = 1
+               OR CLIENTES-EMAIL(WRK-TAM-EMAIL:1) NOT = SPACE.
+
+       2210-TESTAR-EMAIL.
+           CONTINUE.
+
+       3000-FINALIZAR.
+           DISPLAY 'CLIENTES EXPORTADOS ...: ' WRK-TOTAL.
+           CLOSE CLIENTES.
+           CLOSE EXPORT-CSV.
