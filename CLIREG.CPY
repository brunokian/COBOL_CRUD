@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CLIREG.CPY
+      * Layout do registro do arquivo CLIENTES.DAT.
+      * Compartilhado por todos os programas que leem ou gravam
+      * CLIENTES.DAT, para manter FD e SELECT sempre em sincronia.
+      ******************************************************************
+       01  CLIENTES-REG.
+           05  CLIENTES-CHAVE.
+               10  CLIENTES-FONE           PIC 9(09).
+           05  CLIENTES-NOME               PIC X(30).
+           05  CLIENTES-EMAIL              PIC X(40).
+           05  CLIENTES-SITUACAO           PIC X(01).
+               88  CLIENTES-ATIVO                    VALUE 'A'.
+               88  CLIENTES-INATIVO                  VALUE 'I'.
+           05  CLIENTES-ENDERECO           PIC X(40).
+           05  CLIENTES-DOCUMENTO          PIC X(14).
+           05  CLIENTES-DATA-CADASTRO      PIC 9(08).
