@@ -14,24 +14,40 @@
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS CLIENTES-STATUS
-           RECORD KEY IS CLIENTES-CHAVE.
+           RECORD KEY IS CLIENTES-CHAVE
+           ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES.
+
+           SELECT CLIENTES-LOG ASSIGN TO 'CLIENTES-LOG.DAT'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01 CLIENTES-REG.
-           05 CLIENTES-CHAVE.
-               10 CLIENTES-FONE PIC 9(09).
-           05 CLIENTES-NOME PIC X(30).
-           05 CLIENTES-EMAIL PIC X(40).
+           COPY CLIREG.
+
+       FD CLIENTES-LOG.
+           COPY CLILOG.
 
 
        WORKING-STORAGE SECTION.
        77 WRK-OPTION PIC X(1).
+           88 WRK-SAIDA VALUE '7'.
        77 WRK-MODULO PIC X(25) VALUE '__TITLE__'.
        77 WRK-TECLA PIC X(1).
+       77 WRK-BUSCA-TIPO PIC X(1).
+       77 WRK-OPERADOR PIC X(08).
        77 CLIENTES-STATUS PIC 9(2).
+       77 LOG-STATUS PIC 9(2).
+       77 WRK-FONE-OK PIC X(01).
+       77 WRK-EMAIL-OK PIC X(01).
+       77 WRK-INDICE PIC 9(02).
+       77 WRK-POS-ARROBA PIC 9(02).
+       77 WRK-POS-PONTO PIC 9(02).
+       77 WRK-ALT-NOME-ANTES PIC X(30).
+       77 WRK-ALT-EMAIL-ANTES PIC X(40).
+       77 WRK-BUSCA-NOME PIC X(30).
        SCREEN SECTION.
        01 TELA.
            05 LIMPA-TELA.
@@ -59,16 +75,17 @@
            03 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            03 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
            03 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-           03 LINE 12 COLUMN 15 VALUE '6 - SAIDA'.
-           03 LINE 13 COLUMN 15 VALUE '7 - OPCAO:'.
-           03 LINE 13 COLUMN 25 USING WRK-OPTION.
+           03 LINE 12 COLUMN 15 VALUE '6 - REATIVAR'.
+           03 LINE 13 COLUMN 15 VALUE '7 - SAIDA'.
+           03 LINE 14 COLUMN 15 VALUE '8 - OPCAO:'.
+           03 LINE 14 COLUMN 25 USING WRK-OPTION.
 
       *****************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
        0001-PRINCIPAL.
            PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
+           PERFORM 2000-PROCESSAR UNTIL WRK-SAIDA.
            PERFORM 3000-FINALIZAR.
            STOP RUN.
 
@@ -81,29 +98,366 @@
                    OPEN I-O CLIENTES
                END-IF
 
+           OPEN EXTEND CLIENTES-LOG
+               IF LOG-STATUS = 35 THEN
+                   OPEN OUTPUT CLIENTES-LOG
+                   CLOSE CLIENTES-LOG
+                   OPEN EXTEND CLIENTES-LOG
+               END-IF
 
            DISPLAY TELA.
-           ACCEPT MENU.
+           DISPLAY 'OPERADOR ...:' AT 0515.
+           ACCEPT WRK-OPERADOR AT 0529.
 
 
        2000-PROCESSAR.
+           DISPLAY TELA.
+           ACCEPT MENU.
+
            EVALUATE WRK-OPTION
                WHEN 1
                    PERFORM 5000-INCLUIR
                WHEN 2
+                   PERFORM 6000-CONSULTAR
+               WHEN 3
+                   PERFORM 7000-ALTERAR
+               WHEN 4
+                   PERFORM 8000-EXCLUIR
+               WHEN 5
+                   CLOSE CLIENTES
+                   CALL 'CRUD0002'
+                   CANCEL 'CRUD0002'
+                   OPEN I-O CLIENTES
+               WHEN 6
+                   PERFORM 9000-REATIVAR
+               WHEN 7
                    CONTINUE
                WHEN OTHER
-                   IF WRK-OPTION NOT EQUAL 'X'
-                       DISPLAY 'ENTRE COM OPCAO VALIDA' AT 1620
-
-
-                   END-IF
+                   DISPLAY 'ENTRE COM OPCAO VALIDA' AT 1620
            END-EVALUATE.
 
        3000-FINALIZAR.
            CLOSE CLIENTES.
+           CLOSE CLIENTES-LOG.
+
+       4000-GRAVAR-LOG.
+           MOVE WRK-OPERADOR TO LOG-OPERADOR.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LOG-HORA FROM TIME.
+           WRITE CLIENTES-LOG-REG.
 
        5000-INCLUIR.
            MOVE 'MODULO INCLUSAO' TO WRK-MODULO.
+           MOVE 'N' TO WRK-FONE-OK.
+           MOVE 'N' TO WRK-EMAIL-OK.
+           PERFORM 5100-CAPTURAR-INCLUSAO
+               UNTIL WRK-FONE-OK = 'S' AND WRK-EMAIL-OK = 'S'.
+
+           MOVE 'A' TO CLIENTES-SITUACAO.
+           ACCEPT CLIENTES-DATA-CADASTRO FROM DATE YYYYMMDD.
+           WRITE CLIENTES-REG
+               INVALID KEY
+                   MOVE 22 TO CLIENTES-STATUS
+           END-WRITE.
+
+           EVALUATE CLIENTES-STATUS
+               WHEN 0
+                   MOVE 'I' TO LOG-OPERACAO
+                   MOVE CLIENTES-FONE TO LOG-FONE
+                   MOVE SPACES TO LOG-NOME-ANTES
+                   MOVE SPACES TO LOG-EMAIL-ANTES
+                   MOVE CLIENTES-NOME TO LOG-NOME-DEPOIS
+                   MOVE CLIENTES-EMAIL TO LOG-EMAIL-DEPOIS
+                   PERFORM 4000-GRAVAR-LOG
+                   DISPLAY 'CLIENTE INCLUIDO COM SUCESSO' AT 1620
+               WHEN 22
+                   PERFORM 5150-MOSTRAR-DUPLICADO
+               WHEN OTHER
+                   DISPLAY 'ERRO AO INCLUIR CLIENTE' AT 1620
+           END-EVALUATE.
+
+           ACCEPT WRK-TECLA AT 2010.
+
+       5150-MOSTRAR-DUPLICADO.
+           READ CLIENTES
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           DISPLAY 'FONE JA CADASTRADO PARA:' AT 1620.
+           DISPLAY CLIENTES-NOME AT 1646.
+
+       5100-CAPTURAR-INCLUSAO.
+           DISPLAY TELA.
+           DISPLAY 'FONE .......:' AT 0915.
+           ACCEPT CLIENTES-FONE AT 0929.
+           DISPLAY 'NOME .......:' AT 1015.
+           ACCEPT CLIENTES-NOME AT 1029.
+           DISPLAY 'EMAIL ......:' AT 1115.
+           ACCEPT CLIENTES-EMAIL AT 1129.
+           DISPLAY 'ENDERECO ...:' AT 1215.
+           ACCEPT CLIENTES-ENDERECO AT 1229.
+           DISPLAY 'DOCUMENTO ..:' AT 1315.
+           ACCEPT CLIENTES-DOCUMENTO AT 1329.
+
+           PERFORM 5200-VALIDAR-FONE.
+           PERFORM 5300-VALIDAR-EMAIL.
+
+           IF WRK-FONE-OK NOT = 'S'
+               DISPLAY 'FONE INVALIDO - INFORME 9 DIGITOS' AT 1620
+           ELSE
+               IF WRK-EMAIL-OK NOT = 'S'
+                   DISPLAY 'EMAIL INVALIDO - INFORME USUARIO@DOMINIO'
+                       AT 1620
+               END-IF
+           END-IF.
+
+       5200-VALIDAR-FONE.
+           IF CLIENTES-FONE >= 100000000
+               MOVE 'S' TO WRK-FONE-OK
+           ELSE
+               MOVE 'N' TO WRK-FONE-OK
+           END-IF.
+
+       5300-VALIDAR-EMAIL.
+           MOVE ZERO TO WRK-POS-ARROBA.
+           MOVE ZERO TO WRK-POS-PONTO.
+           PERFORM 5310-ACHAR-ARROBA
+               VARYING WRK-INDICE FROM 1 BY 1
+               UNTIL WRK-INDICE > 40 OR WRK-POS-ARROBA NOT = ZERO.
+
+           IF WRK-POS-ARROBA NOT = ZERO AND WRK-POS-ARROBA < 40
+               PERFORM 5320-ACHAR-PONTO
+                   VARYING WRK-INDICE FROM WRK-POS-ARROBA BY 1
+                   UNTIL WRK-INDICE > 40 OR WRK-POS-PONTO NOT = ZERO
+           END-IF.
+
+           IF WRK-POS-ARROBA NOT = ZERO
+               AND WRK-POS-PONTO NOT = ZERO
+               AND WRK-POS-PONTO > WRK-POS-ARROBA + 1
+               AND WRK-POS-PONTO < 40
+               MOVE 'S' TO WRK-EMAIL-OK
+           ELSE
+               MOVE 'N' TO WRK-EMAIL-OK
+           END-IF.
+
+       5310-ACHAR-ARROBA.
+           IF CLIENTES-EMAIL(WRK-INDICE:1) = '@'
+               MOVE WRK-INDICE TO WRK-POS-ARROBA
+           END-IF.
+
+       5320-ACHAR-PONTO.
+           IF CLIENTES-EMAIL(WRK-INDICE:1) = '.'
+               MOVE WRK-INDICE TO WRK-POS-PONTO
+           END-IF.
+
+       6000-CONSULTAR.
+           MOVE 'MODULO CONSULTA' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE SPACES TO CLIENTES-NOME.
+           MOVE ZEROS TO CLIENTES-FONE.
+           DISPLAY 'BUSCAR POR (F)ONE OU (N)OME ?' AT 0715.
+           ACCEPT WRK-BUSCA-TIPO AT 0746.
+
+           IF WRK-BUSCA-TIPO = 'N' OR WRK-BUSCA-TIPO = 'n'
+               DISPLAY 'NOME .......:' AT 0915
+               ACCEPT CLIENTES-NOME AT 0929
+               MOVE CLIENTES-NOME TO WRK-BUSCA-NOME
+               START CLIENTES KEY IS EQUAL CLIENTES-NOME
+                   INVALID KEY
+                       MOVE 23 TO CLIENTES-STATUS
+               END-START
+               IF CLIENTES-STATUS = 0
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           MOVE 23 TO CLIENTES-STATUS
+                   END-READ
+               END-IF
+               PERFORM 6100-MOSTRAR-CLIENTE
+               MOVE 'S' TO WRK-TECLA
+               PERFORM 6200-PROXIMO-NOME
+                   UNTIL CLIENTES-STATUS NOT = 0
+                   OR (WRK-TECLA NOT = 'S' AND WRK-TECLA NOT = 's')
+           ELSE
+               DISPLAY 'FONE .......:' AT 0915
+               ACCEPT CLIENTES-FONE AT 0929
+               READ CLIENTES
+                   INVALID KEY
+                       MOVE 23 TO CLIENTES-STATUS
+               END-READ
+               PERFORM 6100-MOSTRAR-CLIENTE
+           END-IF.
+
+           ACCEPT WRK-TECLA AT 2010.
+
+       6100-MOSTRAR-CLIENTE.
+           IF CLIENTES-STATUS = 0
+               DISPLAY 'FONE .......:' AT 1115
+               DISPLAY CLIENTES-FONE AT 1129
+               DISPLAY 'NOME .......:' AT 1215
+               DISPLAY CLIENTES-NOME AT 1229
+               DISPLAY 'EMAIL ......:' AT 1315
+               DISPLAY CLIENTES-EMAIL AT 1329
+               DISPLAY 'SITUACAO ...:' AT 1415
+               IF CLIENTES-ATIVO
+                   DISPLAY 'ATIVO' AT 1429
+               ELSE
+                   DISPLAY 'INATIVO' AT 1429
+               END-IF
+               DISPLAY 'ENDERECO ...:' AT 1515
+               DISPLAY CLIENTES-ENDERECO AT 1529
+               DISPLAY 'DOCUMENTO ..:' AT 1615
+               DISPLAY CLIENTES-DOCUMENTO AT 1629
+               DISPLAY 'CADASTRO ...:' AT 1715
+               DISPLAY CLIENTES-DATA-CADASTRO AT 1729
+           ELSE
+               DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1620
+           END-IF.
+
+       6200-PROXIMO-NOME.
+           DISPLAY 'OUTRO CLIENTE COM ESSE NOME (S/N) ?' AT 1815.
+           ACCEPT WRK-TECLA AT 1851.
+           IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       MOVE 23 TO CLIENTES-STATUS
+               END-READ
+               IF CLIENTES-STATUS = 0 AND CLIENTES-NOME = WRK-BUSCA-NOME
+                   PERFORM 6100-MOSTRAR-CLIENTE
+               ELSE
+                   MOVE 23 TO CLIENTES-STATUS
+                   DISPLAY 'NAO HA MAIS CLIENTES COM ESSE NOME' AT 1815
+               END-IF
+           END-IF.
+
+       7000-ALTERAR.
+           MOVE 'MODULO ALTERACAO' TO WRK-MODULO.
            DISPLAY TELA.
-           ACCEPT WRK-TECLA AT 1620.
+           DISPLAY 'FONE .......:' AT 0915.
+           ACCEPT CLIENTES-FONE AT 0929.
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 23 TO CLIENTES-STATUS
+           END-READ.
+
+           IF CLIENTES-STATUS = 0
+               MOVE CLIENTES-NOME TO WRK-ALT-NOME-ANTES
+               MOVE CLIENTES-EMAIL TO WRK-ALT-EMAIL-ANTES
+               DISPLAY 'NOME .......:' AT 1015
+               ACCEPT CLIENTES-NOME AT 1029
+               DISPLAY 'EMAIL ......:' AT 1115
+               ACCEPT CLIENTES-EMAIL AT 1129
+               DISPLAY 'ENDERECO ...:' AT 1215
+               ACCEPT CLIENTES-ENDERECO AT 1229
+               DISPLAY 'DOCUMENTO ..:' AT 1315
+               ACCEPT CLIENTES-DOCUMENTO AT 1329
+
+               REWRITE CLIENTES-REG
+                   INVALID KEY
+                       MOVE 23 TO CLIENTES-STATUS
+               END-REWRITE
+
+               IF CLIENTES-STATUS = 0
+                   MOVE 'A' TO LOG-OPERACAO
+                   MOVE CLIENTES-FONE TO LOG-FONE
+                   MOVE WRK-ALT-NOME-ANTES TO LOG-NOME-ANTES
+                   MOVE WRK-ALT-EMAIL-ANTES TO LOG-EMAIL-ANTES
+                   MOVE CLIENTES-NOME TO LOG-NOME-DEPOIS
+                   MOVE CLIENTES-EMAIL TO LOG-EMAIL-DEPOIS
+                   PERFORM 4000-GRAVAR-LOG
+                   DISPLAY 'CLIENTE ALTERADO COM SUCESSO' AT 1620
+               ELSE
+                   DISPLAY 'ERRO AO ALTERAR CLIENTE' AT 1620
+               END-IF
+           ELSE
+               DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1620
+           END-IF.
+
+           ACCEPT WRK-TECLA AT 2010.
+
+       8000-EXCLUIR.
+           MOVE 'MODULO EXCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY 'FONE .......:' AT 0915.
+           ACCEPT CLIENTES-FONE AT 0929.
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 23 TO CLIENTES-STATUS
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN CLIENTES-STATUS NOT = 0
+                   DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1620
+               WHEN CLIENTES-INATIVO
+                   DISPLAY 'CLIENTE JA ESTA INATIVO' AT 1620
+               WHEN OTHER
+                   MOVE CLIENTES-NOME TO WRK-ALT-NOME-ANTES
+                   MOVE CLIENTES-EMAIL TO WRK-ALT-EMAIL-ANTES
+                   DISPLAY 'NOME .......:' AT 1015
+                   DISPLAY CLIENTES-NOME AT 1029
+                   DISPLAY 'CONFIRMA EXCLUSAO (S/N) ?' AT 1620
+                   ACCEPT WRK-TECLA AT 1646
+
+                   IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+                       MOVE 'I' TO CLIENTES-SITUACAO
+                       REWRITE CLIENTES-REG
+                           INVALID KEY
+                               MOVE 23 TO CLIENTES-STATUS
+                       END-REWRITE
+
+                       IF CLIENTES-STATUS = 0
+                           MOVE 'E' TO LOG-OPERACAO
+                           MOVE CLIENTES-FONE TO LOG-FONE
+                           MOVE WRK-ALT-NOME-ANTES TO LOG-NOME-ANTES
+                           MOVE WRK-ALT-EMAIL-ANTES TO LOG-EMAIL-ANTES
+                           MOVE WRK-ALT-NOME-ANTES TO LOG-NOME-DEPOIS
+                           MOVE WRK-ALT-EMAIL-ANTES TO LOG-EMAIL-DEPOIS
+                           PERFORM 4000-GRAVAR-LOG
+                           DISPLAY 'CLIENTE INATIVADO' AT 1720
+                       ELSE
+                           DISPLAY 'ERRO AO EXCLUIR CLIENTE' AT 1720
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+           ACCEPT WRK-TECLA AT 2010.
+
+       9000-REATIVAR.
+           MOVE 'MODULO REATIVACAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY 'FONE .......:' AT 0915.
+           ACCEPT CLIENTES-FONE AT 0929.
+
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 23 TO CLIENTES-STATUS
+           END-READ.
+
+           EVALUATE TRUE
+               WHEN CLIENTES-STATUS NOT = 0
+                   DISPLAY 'CLIENTE NAO ENCONTRADO' AT 1620
+               WHEN CLIENTES-ATIVO
+                   DISPLAY 'CLIENTE JA ESTA ATIVO' AT 1620
+               WHEN OTHER
+                   MOVE 'A' TO CLIENTES-SITUACAO
+                   REWRITE CLIENTES-REG
+                       INVALID KEY
+                           MOVE 23 TO CLIENTES-STATUS
+                   END-REWRITE
+
+                   IF CLIENTES-STATUS = 0
+                       MOVE 'R' TO LOG-OPERACAO
+                       MOVE CLIENTES-FONE TO LOG-FONE
+                       MOVE CLIENTES-NOME TO LOG-NOME-ANTES
+                       MOVE CLIENTES-EMAIL TO LOG-EMAIL-ANTES
+                       MOVE CLIENTES-NOME TO LOG-NOME-DEPOIS
+                       MOVE CLIENTES-EMAIL TO LOG-EMAIL-DEPOIS
+                       PERFORM 4000-GRAVAR-LOG
+                       DISPLAY 'CLIENTE REATIVADO COM SUCESSO' AT 1620
+                   ELSE
+                       DISPLAY 'ERRO AO REATIVAR CLIENTE' AT 1620
+                   END-IF
+           END-EVALUATE.
+
+           ACCEPT WRK-TECLA AT 2010.
