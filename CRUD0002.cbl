@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author: Bruno Kian
+      * Date: 26/06/2025
+      * Purpose: Emitir o relatorio de clientes (opcao 5 do CRUD0001)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CRUD0002.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+      *************************************************************
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CLIENTES-STATUS
+           RECORD KEY IS CLIENTES-CHAVE.
+
+           SELECT LST-CLIENTES ASSIGN TO 'RELCLI.LST'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY CLIREG.
+
+       FD LST-CLIENTES.
+       01 LST-REG PIC X(92).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(2).
+       77 LST-STATUS PIC 9(2).
+       77 WRK-LINHA PIC 9(02) VALUE 99.
+       77 WRK-MAX-LINHA PIC 9(02) VALUE 20.
+       77 WRK-PAGINA PIC 9(03) VALUE ZERO.
+       77 WRK-TOTAL PIC 9(05) VALUE ZERO.
+
+       01 WRK-DATA-SISTEMA.
+           05 WRK-ANO PIC 9(04).
+           05 WRK-MES PIC 9(02).
+           05 WRK-DIA PIC 9(02).
+
+       01 LIN-CABECALHO-1.
+           05 FILLER PIC X(22) VALUE 'RELATORIO DE CLIENTES'.
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(06) VALUE 'DATA: '.
+           05 CAB-DIA PIC 9(02).
+           05 FILLER PIC X(01) VALUE '/'.
+           05 CAB-MES PIC 9(02).
+           05 FILLER PIC X(01) VALUE '/'.
+           05 CAB-ANO PIC 9(04).
+           05 FILLER PIC X(08) VALUE SPACES.
+           05 FILLER PIC X(08) VALUE 'PAGINA: '.
+           05 CAB-PAGINA PIC ZZ9.
+
+       01 LIN-CABECALHO-2.
+           05 FILLER PIC X(11) VALUE 'FONE'.
+           05 FILLER PIC X(32) VALUE 'NOME'.
+           05 FILLER PIC X(40) VALUE 'EMAIL'.
+           05 FILLER PIC X(09) VALUE 'SITUACAO'.
+
+       01 LIN-DETALHE.
+           05 DET-FONE PIC 9(09).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 DET-NOME PIC X(30).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 DET-EMAIL PIC X(40).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 DET-SITUACAO PIC X(07).
+
+       01 LIN-TOTAL.
+           05 FILLER PIC X(20) VALUE 'TOTAL DE CLIENTES: '.
+           05 TOT-CLIENTES PIC ZZZZ9.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       0001-PRINCIPAL.
+           PERFORM 1000-INICIAR.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           GOBACK.
+
+       1000-INICIAR.
+           OPEN INPUT CLIENTES.
+           IF CLIENTES-STATUS NOT = 0
+               DISPLAY 'CLIENTES.DAT NAO ENCONTRADO'
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT LST-CLIENTES.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           READ CLIENTES
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           IF WRK-LINHA >= WRK-MAX-LINHA
+               PERFORM 2100-CABECALHO
+           END-IF.
+
+           MOVE CLIENTES-FONE TO DET-FONE.
+           MOVE CLIENTES-NOME TO DET-NOME.
+           MOVE CLIENTES-EMAIL TO DET-EMAIL.
+           IF CLIENTES-ATIVO
+               MOVE 'ATIVO' TO DET-SITUACAO
+           ELSE
+               MOVE 'INATIVO' TO DET-SITUACAO
+           END-IF.
+           WRITE LST-REG FROM LIN-DETALHE.
+           ADD 1 TO WRK-LINHA.
+           ADD 1 TO WRK-TOTAL.
+
+           READ CLIENTES
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2100-CABECALHO.
+           ADD 1 TO WRK-PAGINA.
+           MOVE WRK-DIA TO CAB-DIA.
+           MOVE WRK-MES TO CAB-MES.
+           MOVE WRK-ANO TO CAB-ANO.
+           MOVE WRK-PAGINA TO CAB-PAGINA.
+           IF WRK-PAGINA = 1
+               WRITE LST-REG FROM LIN-CABECALHO-1
+           ELSE
+               WRITE LST-REG FROM LIN-CABECALHO-1
+                   AFTER ADVANCING PAGE
+           END-IF.
+           WRITE LST-REG FROM LIN-CABECALHO-2.
+           MOVE SPACES TO LST-REG.
+           WRITE LST-REG.
+           MOVE ZERO TO WRK-LINHA.
+
+       3000-FINALIZAR.
+           MOVE SPACES TO LST-REG.
+           WRITE LST-REG.
+           MOVE WRK-TOTAL TO TOT-CLIENTES.
+           WRITE LST-REG FROM LIN-TOTAL.
+           CLOSE CLIENTES.
+           CLOSE LST-CLIENTES.
