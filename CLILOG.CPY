@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: CLILOG.CPY
+      * Layout do registro de historico de alteracoes do cadastro de
+      * clientes, gravado em CLIENTES-LOG.DAT a cada INCLUIR, ALTERAR,
+      * EXCLUIR ou REATIVAR.
+      ******************************************************************
+       01  CLIENTES-LOG-REG.
+           05  LOG-OPERACAO                PIC X(01).
+               88  LOG-INCLUSAO                     VALUE 'I'.
+               88  LOG-ALTERACAO                     VALUE 'A'.
+               88  LOG-EXCLUSAO                     VALUE 'E'.
+               88  LOG-REATIVACAO                     VALUE 'R'.
+           05  LOG-DATA                     PIC 9(08).
+           05  LOG-HORA                     PIC 9(08).
+           05  LOG-OPERADOR                 PIC X(08).
+           05  LOG-FONE                     PIC 9(09).
+           05  LOG-NOME-ANTES               PIC X(30).
+           05  LOG-NOME-DEPOIS              PIC X(30).
+           05  LOG-EMAIL-ANTES              PIC X(40).
+           05  LOG-EMAIL-DEPOIS             PIC X(40).
